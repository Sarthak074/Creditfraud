@@ -0,0 +1,74 @@
+      *> ----------------------------------------------------------
+      *> AMTPARSE.cpy
+      *> SCRUB-AMOUNT-FIELD / SCRUB-ONE-CHARACTER - walks the raw
+      *> amount string a caller has already MOVEd into WS-SCRUB-RAW
+      *> (see AMTSCRUB.cpy) one character at a time, discarding
+      *> thousands separators, currency symbols, and spaces, keeping
+      *> a single decimal point and the digits either side of it,
+      *> and remembering a leading or trailing minus sign instead of
+      *> treating it as junk.  Anything left over that still isn't
+      *> one of those characters - letters, a second decimal point,
+      *> a second minus sign - marks the field invalid rather than
+      *> letting NUMVAL guess at it.  Result comes back in
+      *> WS-SCRUB-NUMERIC / WS-SCRUB-VALID-FLAG.
+      *> ----------------------------------------------------------
+       SCRUB-AMOUNT-FIELD.
+           MOVE SPACES TO WS-SCRUB-CLEAN
+           MOVE ZERO   TO WS-SCRUB-LEN
+           MOVE ZERO   TO WS-SCRUB-NUMERIC
+           MOVE 1      TO WS-SCRUB-POS
+           MOVE 'N'    TO WS-SCRUB-NEG-FLAG
+           MOVE 'N'    TO WS-SCRUB-DECIMAL-FLAG
+           MOVE 'Y'    TO WS-SCRUB-VALID-FLAG
+
+           PERFORM SCRUB-ONE-CHARACTER UNTIL WS-SCRUB-POS > 15
+
+           IF WS-SCRUB-LEN = ZERO
+               MOVE 'N' TO WS-SCRUB-VALID-FLAG
+           END-IF
+
+           IF WS-SCRUB-IS-VALID
+               MOVE FUNCTION NUMVAL(WS-SCRUB-CLEAN(1:WS-SCRUB-LEN))
+                   TO WS-SCRUB-NUMERIC
+               IF WS-SCRUB-IS-NEGATIVE
+                   MULTIPLY WS-SCRUB-NUMERIC BY -1
+                       GIVING WS-SCRUB-NUMERIC
+               END-IF
+           ELSE
+               MOVE ZERO TO WS-SCRUB-NUMERIC
+           END-IF.
+
+       SCRUB-ONE-CHARACTER.
+           MOVE WS-SCRUB-RAW(WS-SCRUB-POS:1) TO WS-SCRUB-CHAR
+
+           IF WS-SCRUB-CHAR = '-'
+               IF WS-SCRUB-IS-NEGATIVE
+                   MOVE 'N' TO WS-SCRUB-VALID-FLAG
+               ELSE
+                   MOVE 'Y' TO WS-SCRUB-NEG-FLAG
+               END-IF
+           ELSE
+           IF WS-SCRUB-CHAR = ',' OR WS-SCRUB-CHAR = '$' OR
+              WS-SCRUB-CHAR = '+' OR WS-SCRUB-CHAR = SPACE
+               CONTINUE
+           ELSE
+           IF WS-SCRUB-CHAR = '.'
+               IF WS-SCRUB-DECIMAL-SEEN
+                   MOVE 'N' TO WS-SCRUB-VALID-FLAG
+               ELSE
+                   MOVE 'Y' TO WS-SCRUB-DECIMAL-FLAG
+                   ADD 1 TO WS-SCRUB-LEN
+                   MOVE '.' TO WS-SCRUB-CLEAN(WS-SCRUB-LEN:1)
+               END-IF
+           ELSE
+           IF WS-SCRUB-CHAR >= '0' AND WS-SCRUB-CHAR <= '9'
+               ADD 1 TO WS-SCRUB-LEN
+               MOVE WS-SCRUB-CHAR TO WS-SCRUB-CLEAN(WS-SCRUB-LEN:1)
+           ELSE
+               MOVE 'N' TO WS-SCRUB-VALID-FLAG
+           END-IF
+           END-IF
+           END-IF
+           END-IF
+
+           ADD 1 TO WS-SCRUB-POS.
