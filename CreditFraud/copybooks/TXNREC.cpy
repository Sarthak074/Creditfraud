@@ -0,0 +1,20 @@
+      *> ----------------------------------------------------------
+      *> TXNREC.cpy
+      *> Fixed-column layout of a "TXN" detail record as it arrives
+      *> on FRAUD.INPUT.txt.  Laid over the 80-byte IN-RECORD so the
+      *> field slices FRAUDCHK used to take ad hoc (1:10), (12:15),
+      *> (28:8), (37:20) are now named and documented in one place.
+      *> ----------------------------------------------------------
+       01  WS-TXN-RECORD.
+           05  WS-TRANS-ID            PIC X(10).
+           05  FILLER                 PIC X(01).
+           05  WS-AMOUNT-STRING       PIC X(15).
+           05  FILLER                 PIC X(01).
+           05  WS-DATE                PIC X(08).
+           05  WS-DATE-FIELDS REDEFINES WS-DATE.
+               10  WS-DATE-YYYY       PIC 9(4).
+               10  WS-DATE-MM         PIC 9(2).
+               10  WS-DATE-DD         PIC 9(2).
+           05  FILLER                 PIC X(01).
+           05  WS-LOCATION            PIC X(20).
+           05  FILLER                 PIC X(24).
