@@ -0,0 +1,26 @@
+      *> ----------------------------------------------------------
+      *> AMTSCRUB.cpy
+      *> Working storage for the SCRUB-AMOUNT-FIELD paragraph
+      *> (AMTPARSE.cpy).  A caller MOVEs its own raw amount string
+      *> into WS-SCRUB-RAW and PERFORMs SCRUB-AMOUNT-FIELD; the
+      *> result comes back in WS-SCRUB-NUMERIC / WS-SCRUB-VALID-FLAG.
+      *> Shared by FRAUDCHK (WS-AMOUNT-STRING) and FRDPATRN
+      *> (WS-SORTED-AMOUNT-STR) so both programs agree on what
+      *> "numeric" means for an amount arriving on FRAUD.INPUT.txt -
+      *> thousands separators, currency symbols, and a leading or
+      *> trailing minus sign for a reversal or refund.
+      *> ----------------------------------------------------------
+       01  WS-SCRUB-FIELDS.
+           05  WS-SCRUB-RAW            PIC X(15).
+           05  WS-SCRUB-CLEAN          PIC X(15).
+           05  WS-SCRUB-LEN            PIC 9(02) COMP-3 VALUE ZERO.
+           05  WS-SCRUB-POS            PIC 9(02) COMP-3 VALUE ZERO.
+           05  WS-SCRUB-CHAR           PIC X(01).
+           05  WS-SCRUB-NEG-FLAG       PIC X(01) VALUE 'N'.
+               88  WS-SCRUB-IS-NEGATIVE       VALUE 'Y'.
+           05  WS-SCRUB-DECIMAL-FLAG   PIC X(01) VALUE 'N'.
+               88  WS-SCRUB-DECIMAL-SEEN       VALUE 'Y'.
+           05  WS-SCRUB-VALID-FLAG     PIC X(01) VALUE 'Y'.
+               88  WS-SCRUB-IS-VALID           VALUE 'Y'.
+               88  WS-SCRUB-IS-INVALID         VALUE 'N'.
+           05  WS-SCRUB-NUMERIC        PIC S9(7)V99 COMP-3 VALUE ZERO.
