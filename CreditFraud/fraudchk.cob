@@ -1,73 +1,1024 @@
-IDENTIFICATION DIVISION.
-       PROGRAM-ID. FRAUDCHK.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT INFILE ASSIGN TO 'FRAUD.INPUT.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT OUTFILE ASSIGN TO 'FRAUD.OUTPUT.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-
-       FD  INFILE.
-       01  IN-RECORD              PIC X(80).
-
-       FD  OUTFILE.
-       01  OUT-RECORD             PIC X(80).
-
-       WORKING-STORAGE SECTION.
-       01  WS-TRANS-ID            PIC X(10).
-       01  WS-AMOUNT-STRING       PIC X(15).
-       01  WS-DATE                PIC X(8).
-       01  WS-LOCATION            PIC X(20).
-
-       01  WS-AMOUNT-NUMERIC      PIC 9(7)V99 COMP-3.
-
-       01  WS-TEMP-AMOUNT         PIC X(15).
-
-       01  EOF-FLAG               PIC X VALUE 'N'.
-           88  END-OF-FILE        VALUE 'Y'.
-           88  NOT-END-OF-FILE    VALUE 'N'.
-
-       PROCEDURE DIVISION.
-
-       MAIN-PROCEDURE.
-           OPEN INPUT INFILE
-                OUTPUT OUTFILE
-
-           PERFORM UNTIL END-OF-FILE
-               READ INFILE
-                   AT END
-                       SET END-OF-FILE TO TRUE
-                   NOT AT END
-                       PERFORM CHECK-AND-WRITE
-               END-READ
-           END-PERFORM
-
-           CLOSE INFILE OUTFILE
-           STOP RUN.
-
-       CHECK-AND-WRITE.
-           IF IN-RECORD(1:3) = "TXN"
-               MOVE IN-RECORD(1:10)   TO WS-TRANS-ID
-               MOVE IN-RECORD(12:15)  TO WS-AMOUNT-STRING
-               MOVE IN-RECORD(28:8)   TO WS-DATE
-               MOVE IN-RECORD(37:20)  TO WS-LOCATION
-
-               PERFORM CLEAN-AMOUNT
-
-               IF WS-AMOUNT-NUMERIC > 100000.00
-                   MOVE IN-RECORD TO OUT-RECORD
-                   WRITE OUT-RECORD
-               END-IF
-           END-IF.
-
-       CLEAN-AMOUNT.
-           MOVE WS-AMOUNT-STRING TO WS-TEMP-AMOUNT
-           UNSTRING WS-TEMP-AMOUNT DELIMITED BY ALL "."
-               INTO WS-TEMP-AMOUNT
-           END-UNSTRING
-           MOVE FUNCTION NUMVAL(WS-TEMP-AMOUNT) TO WS-AMOUNT-NUMERIC.
+IDENTIFICATION DIVISION.
+       PROGRAM-ID. FRAUDCHK.
+
+      *> Modification History
+      *> ------------------------------------------------------------
+      *> 2026-08-09  Threshold tiers moved out of CHECK-AND-WRITE and
+      *>             into FRAUD.THRESHOLD.txt so risk can retune the
+      *>             REVIEW/BLOCK cutoffs without a recompile.
+      *> 2026-08-09  TXN record now laid over a copybook (TXNREC) and
+      *>             validated before scoring; anything that fails
+      *>             validation goes to FRAUD.REJECTS.txt with a
+      *>             reason code instead of being scored or abending.
+      *> 2026-08-09  Added FRAUD.SUMMARY.RPT - counts read/flagged,
+      *>             total flagged amount, and a breakdown by
+      *>             WS-LOCATION for every run.
+      *> 2026-08-09  Added checkpoint/restart.  FRAUD.RUNPARM.txt
+      *>             carries the restart flag and checkpoint
+      *>             interval; FRAUD.CHECKPOINT.txt carries the last
+      *>             trans-id and record count written.  A restart
+      *>             skips INFILE ahead to the checkpoint and opens
+      *>             OUTFILE/REJECTS-FILE EXTEND instead of OUTPUT.
+      *> 2026-08-09  Added FRAUD.RISKLOC.txt - a location/country
+      *>             prefix table of REVIEW/BLOCK thresholds that
+      *>             overrides the global tier table for transactions
+      *>             through a listed location.
+      *> 2026-08-09  Added balancing against the upstream feed's
+      *>             trailer record (tag "TRL") - record count and
+      *>             total amount are compared against what FRAUDCHK
+      *>             actually read; a mismatch or a missing trailer
+      *>             abends the run instead of scoring a partial file.
+      *> 2026-08-09  Added business-date filtering.  FRAUD.RUNPARM.txt
+      *>             now also carries the processing date; a TXN
+      *>             record dated any other day is routed to
+      *>             FRAUD.OFFCYCLE.txt instead of being scored.
+      *> 2026-08-09  Reworked amount parsing (CLEAN-AMOUNT,
+      *>             VALIDATE-AMOUNT-FIELD, ACCUMULATE-BALANCE-TOTAL)
+      *>             to share SCRUB-AMOUNT-FIELD, which strips
+      *>             thousands separators and currency symbols and
+      *>             preserves a leading or trailing minus sign for
+      *>             refunds/reversals instead of just stripping a
+      *>             single "." and handing the rest to NUMVAL.
+      *>             WS-AMOUNT-NUMERIC and WS-BALANCE-TOTAL-AMOUNT are
+      *>             now signed to carry a negative amount correctly.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INFILE ASSIGN TO 'FRAUD.INPUT.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OUTFILE ASSIGN TO 'FRAUD.OUTPUT.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT THRESHOLD-FILE ASSIGN TO 'FRAUD.THRESHOLD.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REJECTS-FILE ASSIGN TO 'FRAUD.REJECTS.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SUMMARY-FILE ASSIGN TO 'FRAUD.SUMMARY.RPT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RUNPARM-FILE ASSIGN TO 'FRAUD.RUNPARM.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO 'FRAUD.CHECKPOINT.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RISKLOC-FILE ASSIGN TO 'FRAUD.RISKLOC.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OFFCYCLE-FILE ASSIGN TO 'FRAUD.OFFCYCLE.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  INFILE.
+       01  IN-RECORD              PIC X(80).
+
+      *> ---------------------------------------------------------
+      *> IN-TRL-FIELDS overlays the trailer record's TOTAL(11) with
+      *> a numeric picture instead of pulling it out as a substring -
+      *> an unsigned digit string with an implied 2 decimal places
+      *> lines up on the decimal point straight into WS-TRL-TOTAL
+      *> only when the MOVE itself is numeric-to-numeric; a MOVE of
+      *> an alphanumeric substring into a numeric receiver follows
+      *> alphanumeric MOVE rules instead and does not respect the
+      *> implied decimal point at all.
+       01  IN-TRL-FIELDS REDEFINES IN-RECORD.
+           05  FILLER                 PIC X(20).
+           05  IN-TRL-TOTAL-NUM       PIC 9(9)V99.
+           05  FILLER                 PIC X(49).
+
+       FD  OUTFILE.
+       01  OUT-RECORD             PIC X(90).
+
+       FD  THRESHOLD-FILE.
+       01  THR-RECORD             PIC X(40).
+
+      *> ---------------------------------------------------------
+      *> THR-RECORD-NUM overlays the AMOUNT(11) field with a numeric
+      *> picture for the same reason as IN-TRL-FIELDS above.
+       01  THR-RECORD-NUM REDEFINES THR-RECORD.
+           05  FILLER                 PIC X(10).
+           05  THR-AMOUNT-NUM         PIC 9(9)V99.
+           05  FILLER                 PIC X(19).
+
+       FD  REJECTS-FILE.
+       01  REJECT-RECORD          PIC X(127).
+
+       FD  SUMMARY-FILE.
+       01  SUMMARY-LINE           PIC X(80).
+
+       FD  RUNPARM-FILE.
+       01  RUNPARM-RECORD         PIC X(20).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD      PIC X(80).
+
+      *> ---------------------------------------------------------
+      *> CKPT-HEADER-NUM/CKPT-LOC-NUM overlay the checkpoint header's
+      *> BALANCE/FLAGGED-AMOUNT and the per-location detail line's
+      *> AMOUNT with numeric pictures, same reason as IN-TRL-FIELDS.
+       01  CKPT-HEADER-NUM REDEFINES CHECKPOINT-RECORD.
+           05  FILLER                 PIC X(22).
+           05  CKPT-BAL-NUM           PIC 9(11)V99.
+           05  FILLER                 PIC X(14).
+           05  CKPT-FLAGGED-AMT-NUM   PIC 9(11)V99.
+           05  FILLER                 PIC X(18).
+
+       01  CKPT-LOC-NUM REDEFINES CHECKPOINT-RECORD.
+           05  FILLER                 PIC X(29).
+           05  CKPT-LOC-AMT-NUM       PIC 9(11)V99.
+           05  FILLER                 PIC X(38).
+
+       FD  RISKLOC-FILE.
+       01  RISKLOC-RECORD         PIC X(27).
+
+      *> ---------------------------------------------------------
+      *> RISKLOC-RECORD-NUM overlays REVIEW-AMOUNT(11)/BLOCK-AMOUNT
+      *> (11) with numeric pictures, same reason as IN-TRL-FIELDS.
+       01  RISKLOC-RECORD-NUM REDEFINES RISKLOC-RECORD.
+           05  FILLER                 PIC X(5).
+           05  RISKLOC-REVIEW-NUM     PIC 9(9)V99.
+           05  RISKLOC-BLOCK-NUM      PIC 9(9)V99.
+
+       FD  OFFCYCLE-FILE.
+       01  OFFCYCLE-RECORD        PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      *> ---------------------------------------------------------
+      *> TXN detail record, laid over IN-RECORD field by field.
+           COPY TXNREC.
+
+       01  WS-AMOUNT-NUMERIC      PIC S9(7)V99 COMP-3.
+
+      *> ---------------------------------------------------------
+      *> SCRUB-AMOUNT-FIELD working storage (AMTSCRUB.cpy).  WS-
+      *> AMOUNT-STRING as it arrives from upstream may carry
+      *> thousands separators, a leading or trailing currency
+      *> symbol, and a leading or trailing minus sign for a reversal
+      *> or refund - SCRUB-AMOUNT-FIELD (AMTPARSE.cpy) strips all of
+      *> that down to a signed decimal value, shared by CLEAN-AMOUNT,
+      *> VALIDATE-AMOUNT-FIELD, and ACCUMULATE-BALANCE-TOTAL so the
+      *> three agree on what "numeric" means, and by FRDPATRN so the
+      *> two programs reading FRAUD.INPUT.txt agree too.
+           COPY AMTSCRUB.
+
+       01  WS-ACTION-CODE         PIC X(8)    VALUE SPACES.
+           88  WS-NOT-FLAGGED     VALUE SPACES.
+
+       01  EOF-FLAG               PIC X VALUE 'N'.
+           88  END-OF-FILE        VALUE 'Y'.
+           88  NOT-END-OF-FILE    VALUE 'N'.
+
+      *> ---------------------------------------------------------
+      *> Field validation working storage.
+       01  WS-VALID-FLAG          PIC X VALUE 'Y'.
+           88  WS-RECORD-VALID    VALUE 'Y'.
+           88  WS-RECORD-INVALID  VALUE 'N'.
+
+       01  WS-REJECT-FIELDS.
+           05  WS-REJECT-REASON-CODE  PIC X(4).
+           05  WS-REJECT-REASON-TEXT  PIC X(30).
+
+      *> ---------------------------------------------------------
+      *> VALIDATE-DATE-FIELD working storage - days-per-month table
+      *> (non-leap) and the leap-year scratch fields used to bump
+      *> February to 29 days.
+       01  WS-DAYS-IN-MONTH-TABLE  VALUE "312831303130313130313031".
+           05  WS-DAYS-IN-MONTH    OCCURS 12 TIMES PIC 9(2).
+
+       01  WS-DATE-MAX-DAY         PIC 9(2) VALUE ZERO.
+       01  WS-DATE-DIV-RESULT      PIC 9(4) COMP-3 VALUE ZERO.
+       01  WS-YEAR-REMAINDER       PIC 9(4) COMP-3 VALUE ZERO.
+       01  WS-LEAP-FLAG            PIC X VALUE 'N'.
+           88  WS-IS-LEAP-YEAR     VALUE 'Y'.
+
+      *> ---------------------------------------------------------
+      *> Threshold parameter table - loaded from FRAUD.THRESHOLD.txt
+      *> at job start.  Each row is a tier: a code (for reference by
+      *> the risk team), the action that tier routes to, and the
+      *> amount that tier triggers on.  Rows are maintained in
+      *> ascending WS-THR-AMOUNT order; the matching action for a
+      *> transaction is the action of the highest tier its amount
+      *> meets or exceeds.
+       01  WS-THRESHOLD-EOF-FLAG  PIC X VALUE 'N'.
+           88  WS-THRESHOLD-EOF   VALUE 'Y'.
+
+       01  WS-THRESHOLD-COUNT     PIC 9(4) COMP-3 VALUE ZERO.
+       01  WS-THR-IDX             PIC 9(4) COMP-3 VALUE ZERO.
+
+       01  WS-THRESHOLD-TABLE.
+           05  WS-THRESHOLD-ENTRY OCCURS 10 TIMES.
+               10  WS-THR-CODE    PIC X(2).
+               10  WS-THR-ACTION  PIC X(8).
+               10  WS-THR-AMOUNT  PIC 9(9)V99.
+
+      *> ---------------------------------------------------------
+      *> Run summary accumulators, reported on FRAUD.SUMMARY.RPT.
+       01  WS-COUNT-READ           PIC 9(9)    COMP-3 VALUE ZERO.
+       01  WS-COUNT-FLAGGED        PIC 9(9)    COMP-3 VALUE ZERO.
+       01  WS-TOTAL-FLAGGED-AMOUNT PIC 9(11)V99 COMP-3 VALUE ZERO.
+
+       01  WS-LOC-SUMMARY-COUNT    PIC 9(4) COMP-3 VALUE ZERO.
+       01  WS-LOC-IDX              PIC 9(4) COMP-3 VALUE ZERO.
+       01  WS-LOC-FOUND-FLAG       PIC X VALUE 'N'.
+           88  WS-LOC-FOUND        VALUE 'Y'.
+
+       01  WS-LOC-SUMMARY-TABLE.
+           05  WS-LOC-SUMMARY-ENTRY OCCURS 100 TIMES.
+               10  WS-LOC-SUM-LOCATION PIC X(20).
+               10  WS-LOC-SUM-COUNT    PIC 9(7)     COMP-3.
+               10  WS-LOC-SUM-AMOUNT   PIC 9(11)V99 COMP-3.
+
+       01  WS-SUM-READ-OUT         PIC ZZZZZZZZ9.
+       01  WS-SUM-FLAGGED-OUT      PIC ZZZZZZZZ9.
+       01  WS-SUM-TOTAL-OUT        PIC Z,ZZZ,ZZZ,ZZ9.99.
+
+      *> ---------------------------------------------------------
+      *> Run parameters (FRAUD.RUNPARM.txt) and checkpoint/restart
+      *> working storage.
+       01  WS-RESTART-FLAG         PIC X VALUE 'N'.
+           88  WS-RESTART-MODE     VALUE 'Y'.
+
+       01  WS-CKPT-INTERVAL        PIC 9(6) COMP-3 VALUE 1000.
+       01  WS-CKPT-SKIP-COUNT      PIC 9(9) COMP-3 VALUE ZERO.
+       01  WS-CKPT-TOTAL-COUNT     PIC 9(9) COMP-3 VALUE ZERO.
+       01  WS-RECORDS-SINCE-CKPT   PIC 9(6) COMP-3 VALUE ZERO.
+       01  WS-SKIP-IDX             PIC 9(9) COMP-3 VALUE ZERO.
+       01  WS-CKPT-COUNT-OUT       PIC 9(9).
+       01  WS-PROCESSING-DATE      PIC X(8) VALUE SPACES.
+
+      *> ---------------------------------------------------------
+      *> WRITE-CHECKPOINT/LOAD-CHECKPOINT edited fields.  A
+      *> checkpoint carries the whole run's accumulators, not just
+      *> the restart position, so a restarted run balances against
+      *> the trailer and reports a summary for the whole file
+      *> rather than only the records processed after the restart.
+       01  WS-CKPT-BAL-SIGN-OUT    PIC X VALUE '+'.
+       01  WS-CKPT-BAL-OUT         PIC 9(11)V99.
+       01  WS-CKPT-FLAGGED-OUT     PIC 9(9).
+       01  WS-CKPT-FLAGGED-AMT-OUT PIC 9(11)V99.
+       01  WS-CKPT-LOC-COUNT-OUT   PIC 9(4).
+       01  WS-CKPT-LOC-CNT-ENT-OUT PIC 9(7).
+       01  WS-CKPT-LOC-AMT-ENT-OUT PIC 9(11)V99.
+
+      *> ---------------------------------------------------------
+      *> Location/country risk table - loaded from FRAUD.RISKLOC.txt
+      *> at job start.  A transaction whose WS-LOCATION starts with
+      *> a listed prefix is scored against that row's thresholds
+      *> instead of the global WS-THRESHOLD-TABLE.
+       01  WS-RISKLOC-EOF-FLAG     PIC X VALUE 'N'.
+           88  WS-RISKLOC-EOF      VALUE 'Y'.
+
+       01  WS-RISKLOC-COUNT        PIC 9(4) COMP-3 VALUE ZERO.
+       01  WS-RISKLOC-IDX          PIC 9(4) COMP-3 VALUE ZERO.
+       01  WS-RISKLOC-FOUND-FLAG   PIC X VALUE 'N'.
+           88  WS-RISKLOC-FOUND    VALUE 'Y'.
+
+       01  WS-RISKLOC-TABLE.
+           05  WS-RISKLOC-ENTRY OCCURS 25 TIMES.
+               10  WS-RISKLOC-PREFIX  PIC X(5).
+               10  WS-RISKLOC-REVIEW  PIC 9(9)V99.
+               10  WS-RISKLOC-BLOCK   PIC 9(9)V99.
+
+      *> ---------------------------------------------------------
+      *> Upstream balancing.  The feed is expected to end with a
+      *> trailer record, tag "TRL", carrying the record count and
+      *> total amount the sender put on FRAUD.INPUT.txt.
+       01  WS-TRAILER-SEEN-FLAG    PIC X VALUE 'N'.
+           88  WS-TRAILER-SEEN     VALUE 'Y'.
+
+       01  WS-OUTPUTS-OPEN-FLAG    PIC X VALUE 'N'.
+           88  WS-OUTPUTS-ARE-OPEN VALUE 'Y'.
+
+       01  WS-BALANCE-TOTAL-AMOUNT PIC S9(11)V99 COMP-3 VALUE ZERO.
+
+       01  WS-TRAILER-FIELDS.
+           05  WS-TRL-COUNT         PIC 9(9).
+           05  WS-TRL-TOTAL         PIC 9(9)V99.
+
+       01  WS-SUMMARY-DETAIL-LINE.
+           05  FILLER               PIC X(4)  VALUE SPACES.
+           05  WS-SUM-LOC-OUT       PIC X(20).
+           05  FILLER               PIC X(2)  VALUE SPACES.
+           05  WS-SUM-COUNT-OUT     PIC ZZZ,ZZ9.
+           05  FILLER               PIC X(2)  VALUE SPACES.
+           05  WS-SUM-AMOUNT-OUT    PIC Z,ZZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           PERFORM INITIALIZE-RUN
+           PERFORM VERIFY-INPUT-BALANCE
+           PERFORM OPEN-RUN-FILES
+
+           PERFORM UNTIL END-OF-FILE
+               READ INFILE
+                   AT END
+                       SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       PERFORM CHECK-AND-WRITE
+               END-READ
+           END-PERFORM
+
+           CLOSE INFILE OUTFILE REJECTS-FILE OFFCYCLE-FILE
+
+           PERFORM WRITE-SUMMARY-REPORT
+
+           STOP RUN.
+
+       INITIALIZE-RUN.
+           PERFORM LOAD-RUN-PARAMETERS
+           PERFORM LOAD-THRESHOLD-TABLE
+           PERFORM LOAD-RISKLOC-TABLE.
+
+      *> ---------------------------------------------------------
+      *> VERIFY-INPUT-BALANCE pre-reads FRAUD.INPUT.txt once, start
+      *> to finish, before OUTFILE/REJECTS-FILE/OFFCYCLE-FILE are
+      *> opened, so a truncated or otherwise unbalanced feed is
+      *> caught and the job abended before a single scored record
+      *> ever lands on disk - rather than balancing only after the
+      *> trailer is reached on the real processing pass, by which
+      *> point an incomplete file has already been fully scored.
+      *> WS-COUNT-READ/WS-BALANCE-TOTAL-AMOUNT do double duty as the
+      *> tally for this pass and then get reset to zero below so the
+      *> real pass (CHECK-AND-WRITE) starts clean - restored from
+      *> checkpoint afterward by OPEN-RUN-FILES on a restart.
+       VERIFY-INPUT-BALANCE.
+           SET NOT-END-OF-FILE TO TRUE
+           OPEN INPUT INFILE
+           PERFORM VERIFY-BALANCE-READ UNTIL END-OF-FILE
+           CLOSE INFILE
+
+           IF NOT WS-TRAILER-SEEN
+               DISPLAY "FRAUDCHK - NO TRAILER RECORD FOUND ON INPUT"
+               STOP RUN RETURNING 16
+           END-IF
+
+           SET NOT-END-OF-FILE TO TRUE
+           MOVE ZERO TO WS-COUNT-READ
+           MOVE ZERO TO WS-BALANCE-TOTAL-AMOUNT.
+
+       VERIFY-BALANCE-READ.
+           READ INFILE
+               AT END
+                   SET END-OF-FILE TO TRUE
+               NOT AT END
+                   IF IN-RECORD(1:3) = "TRL"
+                       PERFORM PROCESS-TRAILER-RECORD
+                   ELSE
+                   IF IN-RECORD(1:3) = "TXN"
+                       ADD 1 TO WS-COUNT-READ
+                       MOVE IN-RECORD TO WS-TXN-RECORD
+                       PERFORM ACCUMULATE-BALANCE-TOTAL
+                   END-IF
+                   END-IF
+           END-READ.
+
+      *> ---------------------------------------------------------
+      *> LOAD-RUN-PARAMETERS reads FRAUD.RUNPARM.txt, one record:
+      *>     RESTART-FLAG(1) CKPT-INTERVAL(6) PROCESSING-DATE(8)
+      *> e.g.  N00100020260809
+      *> A missing file, an empty file, or one still in the shorter
+      *> pre-business-date-filtering format leaves WS-PROCESSING-DATE
+      *> blank - that is caught below and abends the run rather than
+      *> letting every transaction silently fall through to
+      *> FRAUD.OFFCYCLE.txt with fraud detection effectively off.
+       LOAD-RUN-PARAMETERS.
+           OPEN INPUT RUNPARM-FILE
+           READ RUNPARM-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE RUNPARM-RECORD(1:1) TO WS-RESTART-FLAG
+                   MOVE RUNPARM-RECORD(2:6) TO WS-CKPT-INTERVAL
+                   MOVE RUNPARM-RECORD(8:8) TO WS-PROCESSING-DATE
+           END-READ
+           CLOSE RUNPARM-FILE
+
+           IF WS-PROCESSING-DATE NOT NUMERIC
+               DISPLAY "FRAUDCHK - FRAUD.RUNPARM.txt MISSING OR "
+                       "INVALID PROCESSING DATE"
+               STOP RUN RETURNING 16
+           END-IF.
+
+      *> ---------------------------------------------------------
+      *> OPEN-RUN-FILES opens INFILE and, if this is a restart,
+      *> skips INFILE ahead to the last checkpoint and reopens the
+      *> output files EXTEND so a rerun after an abend neither
+      *> reprocesses what was already written nor loses it.
+       OPEN-RUN-FILES.
+           OPEN INPUT INFILE
+
+           IF WS-RESTART-MODE
+               PERFORM LOAD-CHECKPOINT
+               PERFORM SKIP-TO-CHECKPOINT
+               OPEN EXTEND OUTFILE
+               OPEN EXTEND REJECTS-FILE
+               OPEN EXTEND OFFCYCLE-FILE
+           ELSE
+               OPEN OUTPUT OUTFILE
+               OPEN OUTPUT REJECTS-FILE
+               OPEN OUTPUT OFFCYCLE-FILE
+           END-IF
+
+           SET WS-OUTPUTS-ARE-OPEN TO TRUE.
+
+      *> ---------------------------------------------------------
+      *> LOAD-CHECKPOINT reads the last checkpoint written by a
+      *> prior run of this job.  An empty or missing checkpoint
+      *> file means start from the top, same as a normal run.  The
+      *> checkpoint's first line is the run-summary header; that is
+      *> followed by one line per WS-LOC-SUMMARY-TABLE row, so a
+      *> restarted run's totals and location breakdown cover the
+      *> whole file, not just what runs after the restart.
+       LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           READ CHECKPOINT-FILE
+               AT END
+                   MOVE ZERO TO WS-CKPT-SKIP-COUNT
+               NOT AT END
+                   PERFORM LOAD-CHECKPOINT-HEADER
+                   PERFORM LOAD-CHECKPOINT-LOCATION-TABLE
+           END-READ
+           CLOSE CHECKPOINT-FILE
+           MOVE WS-CKPT-SKIP-COUNT TO WS-CKPT-TOTAL-COUNT
+           MOVE WS-CKPT-SKIP-COUNT TO WS-COUNT-READ.
+
+      *> ---------------------------------------------------------
+      *> LOAD-CHECKPOINT-HEADER lays CHECKPOINT-RECORD over the
+      *> header fields written by WRITE-CHECKPOINT-HEADER-LINE:
+      *>   TRANS-ID(10) COUNT(9) SIGN(1) BALANCE(13)
+      *>   FLAGGED-COUNT(9) FLAGGED-AMOUNT(13) LOC-COUNT(4)
+       LOAD-CHECKPOINT-HEADER.
+           MOVE CHECKPOINT-RECORD(12:9)  TO WS-CKPT-SKIP-COUNT
+           MOVE CHECKPOINT-RECORD(22:1)  TO WS-CKPT-BAL-SIGN-OUT
+           MOVE CKPT-BAL-NUM             TO WS-BALANCE-TOTAL-AMOUNT
+           IF WS-CKPT-BAL-SIGN-OUT = '-'
+               MULTIPLY WS-BALANCE-TOTAL-AMOUNT BY -1
+                   GIVING WS-BALANCE-TOTAL-AMOUNT
+           END-IF
+           MOVE CHECKPOINT-RECORD(37:9)  TO WS-COUNT-FLAGGED
+           MOVE CKPT-FLAGGED-AMT-NUM     TO WS-TOTAL-FLAGGED-AMOUNT
+           MOVE CHECKPOINT-RECORD(61:4)  TO WS-LOC-SUMMARY-COUNT.
+
+      *> ---------------------------------------------------------
+      *> LOAD-CHECKPOINT-LOCATION-TABLE reads the WS-LOC-SUMMARY-
+      *> COUNT detail lines that follow the header back into
+      *> WS-LOC-SUMMARY-TABLE.
+       LOAD-CHECKPOINT-LOCATION-TABLE.
+           MOVE ZERO TO WS-LOC-IDX
+           PERFORM LOAD-CHECKPOINT-LOCATION-ENTRY
+               UNTIL WS-LOC-IDX >= WS-LOC-SUMMARY-COUNT.
+
+       LOAD-CHECKPOINT-LOCATION-ENTRY.
+           ADD 1 TO WS-LOC-IDX
+           READ CHECKPOINT-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE CHECKPOINT-RECORD(1:20)  TO
+                       WS-LOC-SUM-LOCATION(WS-LOC-IDX)
+                   MOVE CHECKPOINT-RECORD(22:7)  TO
+                       WS-LOC-SUM-COUNT(WS-LOC-IDX)
+                   MOVE CKPT-LOC-AMT-NUM         TO
+                       WS-LOC-SUM-AMOUNT(WS-LOC-IDX)
+           END-READ.
+
+       SKIP-TO-CHECKPOINT.
+           MOVE ZERO TO WS-SKIP-IDX
+           PERFORM SKIP-ONE-RECORD
+               UNTIL WS-SKIP-IDX >= WS-CKPT-SKIP-COUNT
+                  OR END-OF-FILE.
+
+       SKIP-ONE-RECORD.
+           READ INFILE
+               AT END
+                   SET END-OF-FILE TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-SKIP-IDX
+           END-READ.
+
+      *> ---------------------------------------------------------
+      *> WRITE-CHECKPOINT overwrites FRAUD.CHECKPOINT.txt with the
+      *> last trans-id processed, the cumulative record count, the
+      *> run-summary accumulators built up so far, and the current
+      *> WS-LOC-SUMMARY-TABLE, every WS-CKPT-INTERVAL records - so a
+      *> restart picks the whole run's totals back up, not just the
+      *> skip position.
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           PERFORM WRITE-CHECKPOINT-HEADER-LINE
+           MOVE 1 TO WS-LOC-IDX
+           PERFORM WRITE-CHECKPOINT-LOCATION-LINE
+               UNTIL WS-LOC-IDX > WS-LOC-SUMMARY-COUNT
+           CLOSE CHECKPOINT-FILE
+           MOVE ZERO TO WS-RECORDS-SINCE-CKPT.
+
+      *> ---------------------------------------------------------
+      *> WRITE-CHECKPOINT-HEADER-LINE lays out:
+      *>   TRANS-ID(10) COUNT(9) SIGN(1) BALANCE(13)
+      *>   FLAGGED-COUNT(9) FLAGGED-AMOUNT(13) LOC-COUNT(4)
+      *> BALANCE is stored unsigned with a separate sign character
+      *> since a run total can go negative once refunds/reversals
+      *> are netted in.
+       WRITE-CHECKPOINT-HEADER-LINE.
+           MOVE WS-CKPT-TOTAL-COUNT TO WS-CKPT-COUNT-OUT
+           IF WS-BALANCE-TOTAL-AMOUNT < ZERO
+               MOVE '-' TO WS-CKPT-BAL-SIGN-OUT
+           ELSE
+               MOVE '+' TO WS-CKPT-BAL-SIGN-OUT
+           END-IF
+           MOVE WS-BALANCE-TOTAL-AMOUNT TO WS-CKPT-BAL-OUT
+           MOVE WS-COUNT-FLAGGED        TO WS-CKPT-FLAGGED-OUT
+           MOVE WS-TOTAL-FLAGGED-AMOUNT TO WS-CKPT-FLAGGED-AMT-OUT
+           MOVE WS-LOC-SUMMARY-COUNT    TO WS-CKPT-LOC-COUNT-OUT
+           MOVE SPACES TO CHECKPOINT-RECORD
+           STRING WS-TRANS-ID            DELIMITED BY SIZE
+                  " "                    DELIMITED BY SIZE
+                  WS-CKPT-COUNT-OUT      DELIMITED BY SIZE
+                  " "                    DELIMITED BY SIZE
+                  WS-CKPT-BAL-SIGN-OUT   DELIMITED BY SIZE
+                  WS-CKPT-BAL-OUT        DELIMITED BY SIZE
+                  " "                    DELIMITED BY SIZE
+                  WS-CKPT-FLAGGED-OUT    DELIMITED BY SIZE
+                  " "                    DELIMITED BY SIZE
+                  WS-CKPT-FLAGGED-AMT-OUT DELIMITED BY SIZE
+                  " "                    DELIMITED BY SIZE
+                  WS-CKPT-LOC-COUNT-OUT  DELIMITED BY SIZE
+                  INTO CHECKPOINT-RECORD
+           END-STRING
+           WRITE CHECKPOINT-RECORD.
+
+      *> ---------------------------------------------------------
+      *> WRITE-CHECKPOINT-LOCATION-LINE lays out one
+      *> WS-LOC-SUMMARY-TABLE row: LOCATION(20) COUNT(7) AMOUNT(13).
+       WRITE-CHECKPOINT-LOCATION-LINE.
+           MOVE WS-LOC-SUM-COUNT(WS-LOC-IDX)  TO WS-CKPT-LOC-CNT-ENT-OUT
+           MOVE WS-LOC-SUM-AMOUNT(WS-LOC-IDX) TO WS-CKPT-LOC-AMT-ENT-OUT
+           MOVE SPACES TO CHECKPOINT-RECORD
+           STRING WS-LOC-SUM-LOCATION(WS-LOC-IDX) DELIMITED BY SIZE
+                  " "                      DELIMITED BY SIZE
+                  WS-CKPT-LOC-CNT-ENT-OUT   DELIMITED BY SIZE
+                  " "                      DELIMITED BY SIZE
+                  WS-CKPT-LOC-AMT-ENT-OUT   DELIMITED BY SIZE
+                  INTO CHECKPOINT-RECORD
+           END-STRING
+           WRITE CHECKPOINT-RECORD
+           ADD 1 TO WS-LOC-IDX.
+
+      *> ---------------------------------------------------------
+      *> LOAD-THRESHOLD-TABLE reads the risk team's tier file into
+      *> WS-THRESHOLD-TABLE.  Format of each THR-RECORD line is:
+      *>     CODE(2) ACTION(8) AMOUNT(11)
+      *> AMOUNT is 11 unsigned digits, implied 2 decimal places, no
+      *> punctuation, e.g.
+      *>       01REVIEW   00007500000
+      *>       02BLOCK    00015000000
+       LOAD-THRESHOLD-TABLE.
+           SET WS-THRESHOLD-EOF-FLAG TO 'N'
+           OPEN INPUT THRESHOLD-FILE
+
+           PERFORM LOAD-THRESHOLD-ENTRY UNTIL WS-THRESHOLD-EOF
+
+           CLOSE THRESHOLD-FILE.
+
+       LOAD-THRESHOLD-ENTRY.
+           READ THRESHOLD-FILE
+               AT END
+                   SET WS-THRESHOLD-EOF TO TRUE
+               NOT AT END
+                   IF WS-THRESHOLD-COUNT >= 10
+                       DISPLAY "FRAUDCHK - FRAUD.THRESHOLD.txt HAS MORE "
+                               "THAN 10 TIERS, WS-THRESHOLD-TABLE IS FULL"
+                       CLOSE THRESHOLD-FILE
+                       STOP RUN RETURNING 16
+                   END-IF
+                   ADD 1 TO WS-THRESHOLD-COUNT
+                   MOVE THR-RECORD(1:2)   TO WS-THR-CODE(WS-THRESHOLD-COUNT)
+                   MOVE THR-RECORD(3:8)   TO WS-THR-ACTION(WS-THRESHOLD-COUNT)
+                   MOVE THR-AMOUNT-NUM    TO WS-THR-AMOUNT(WS-THRESHOLD-COUNT)
+           END-READ.
+
+      *> ---------------------------------------------------------
+      *> LOAD-RISKLOC-TABLE reads FRAUD.RISKLOC.txt, one row per
+      *> location prefix, format:
+      *>     PREFIX(5) REVIEW-AMOUNT(11) BLOCK-AMOUNT(11)
+      *> amounts are 11 unsigned digits, implied 2 decimal places,
+      *> same convention as FRAUD.THRESHOLD.txt.
+       LOAD-RISKLOC-TABLE.
+           SET WS-RISKLOC-EOF-FLAG TO 'N'
+           OPEN INPUT RISKLOC-FILE
+
+           PERFORM LOAD-RISKLOC-ENTRY UNTIL WS-RISKLOC-EOF
+
+           CLOSE RISKLOC-FILE.
+
+       LOAD-RISKLOC-ENTRY.
+           READ RISKLOC-FILE
+               AT END
+                   SET WS-RISKLOC-EOF TO TRUE
+               NOT AT END
+                   IF WS-RISKLOC-COUNT >= 25
+                       DISPLAY "FRAUDCHK - FRAUD.RISKLOC.txt HAS MORE "
+                               "THAN 25 ROWS, WS-RISKLOC-TABLE IS FULL"
+                       CLOSE RISKLOC-FILE
+                       STOP RUN RETURNING 16
+                   END-IF
+                   ADD 1 TO WS-RISKLOC-COUNT
+                   MOVE RISKLOC-RECORD(1:5)   TO WS-RISKLOC-PREFIX(WS-RISKLOC-COUNT)
+                   MOVE RISKLOC-REVIEW-NUM    TO WS-RISKLOC-REVIEW(WS-RISKLOC-COUNT)
+                   MOVE RISKLOC-BLOCK-NUM     TO WS-RISKLOC-BLOCK(WS-RISKLOC-COUNT)
+           END-READ.
+
+       CHECK-AND-WRITE.
+           IF IN-RECORD(1:3) = "TRL"
+               PERFORM PROCESS-TRAILER-RECORD
+           ELSE
+           IF IN-RECORD(1:3) = "TXN"
+               ADD 1 TO WS-COUNT-READ
+               ADD 1 TO WS-CKPT-TOTAL-COUNT
+               ADD 1 TO WS-RECORDS-SINCE-CKPT
+               MOVE IN-RECORD TO WS-TXN-RECORD
+               PERFORM ACCUMULATE-BALANCE-TOTAL
+
+               PERFORM VALIDATE-TXN-RECORD
+
+               IF WS-RECORD-INVALID
+                   PERFORM WRITE-REJECT-RECORD
+               ELSE
+               IF WS-DATE NOT = WS-PROCESSING-DATE
+                   PERFORM WRITE-OFFCYCLE-RECORD
+               ELSE
+                   PERFORM CLEAN-AMOUNT
+                   PERFORM DETERMINE-THRESHOLD-ACTION
+
+                   IF NOT WS-NOT-FLAGGED
+                       STRING IN-RECORD  DELIMITED BY SIZE
+                              " "        DELIMITED BY SIZE
+                              WS-ACTION-CODE DELIMITED BY SIZE
+                              INTO OUT-RECORD
+                       END-STRING
+                       WRITE OUT-RECORD
+                       PERFORM ACCUMULATE-SUMMARY-TOTALS
+                   END-IF
+               END-IF
+
+               IF WS-RECORDS-SINCE-CKPT >= WS-CKPT-INTERVAL
+                   PERFORM WRITE-CHECKPOINT
+               END-IF
+           END-IF
+           END-IF.
+
+      *> ---------------------------------------------------------
+      *> ACCUMULATE-BALANCE-TOTAL adds this record's amount to the
+      *> running total used to balance against the trailer record.
+      *> It runs ahead of VALIDATE-TXN-RECORD, so a record that turns
+      *> out to have a bad date or blank location is still added here
+      *> as long as its amount itself scrubbed clean.  A record whose
+      *> amount does NOT scrub clean is left out, since there is no
+      *> number to add - that is by design, not an oversight: the
+      *> trailer total is the sender's attestation of what every TXN
+      *> amount sums to, so a corrupt amount making our running total
+      *> come up short is exactly the kind of discrepancy
+      *> ABEND-UNBALANCED-RUN exists to catch, on top of the record
+      *> separately landing in FRAUD.REJECTS.txt with reason AMT.
+       ACCUMULATE-BALANCE-TOTAL.
+           MOVE WS-AMOUNT-STRING TO WS-SCRUB-RAW
+           PERFORM SCRUB-AMOUNT-FIELD
+           IF WS-SCRUB-IS-VALID
+               ADD WS-SCRUB-NUMERIC TO WS-BALANCE-TOTAL-AMOUNT
+           END-IF.
+
+      *> ---------------------------------------------------------
+      *> PROCESS-TRAILER-RECORD parses the upstream control totals
+      *> and balances them against what FRAUDCHK actually read.
+      *> Format of the trailer line is:
+      *>     TAG(3) FILLER(7) COUNT(9) FILLER(1) TOTAL(11)
+      *> TOTAL has no sign position, so it can only ever represent a
+      *> non-negative control total; WS-BALANCE-TOTAL-AMOUNT can go
+      *> negative once refunds/reversals are netted in (req 009), and
+      *> there is no trailer value it could ever match in that case,
+      *> so that is called out as its own abend rather than falling
+      *> through to a plain mismatch.
+       PROCESS-TRAILER-RECORD.
+           SET WS-TRAILER-SEEN TO TRUE
+           MOVE IN-RECORD(11:9)  TO WS-TRL-COUNT
+           MOVE IN-TRL-TOTAL-NUM TO WS-TRL-TOTAL
+
+           IF WS-BALANCE-TOTAL-AMOUNT < ZERO
+               DISPLAY "FRAUDCHK - NET AMOUNT READ IS NEGATIVE; THE "
+                       "TRAILER CONTROL TOTAL HAS NO SIGN POSITION AND "
+                       "CANNOT REPRESENT THIS FILE - CONFIRM WITH THE "
+                       "UPSTREAM FEED"
+               PERFORM ABEND-UNBALANCED-RUN
+           END-IF
+
+           IF WS-TRL-COUNT NOT = WS-COUNT-READ
+              OR WS-TRL-TOTAL NOT = WS-BALANCE-TOTAL-AMOUNT
+               PERFORM ABEND-UNBALANCED-RUN
+           END-IF.
+
+      *> ---------------------------------------------------------
+      *> ABEND-UNBALANCED-RUN stops the job when the file we were
+      *> handed does not match what the upstream feed says it sent -
+      *> a truncated or otherwise incomplete FRAUD.INPUT.txt must
+      *> never be scored as if it were whole.  Fires out of
+      *> VERIFY-INPUT-BALANCE before the output files are even open,
+      *> so OUTFILE/REJECTS-FILE/OFFCYCLE-FILE are only closed here
+      *> if WS-OUTPUTS-ARE-OPEN says OPEN-RUN-FILES already opened
+      *> them - i.e. this is the redundant check CHECK-AND-WRITE
+      *> still runs against the real processing pass.
+       ABEND-UNBALANCED-RUN.
+           DISPLAY "FRAUDCHK - INPUT BALANCING FAILURE"
+           DISPLAY "  RECORDS READ  : " WS-COUNT-READ
+           DISPLAY "  TRAILER COUNT : " WS-TRL-COUNT
+           DISPLAY "  AMOUNT READ   : " WS-BALANCE-TOTAL-AMOUNT
+           DISPLAY "  TRAILER AMOUNT: " WS-TRL-TOTAL
+           CLOSE INFILE
+           IF WS-OUTPUTS-ARE-OPEN
+               CLOSE OUTFILE REJECTS-FILE OFFCYCLE-FILE
+           END-IF
+           STOP RUN RETURNING 16.
+
+      *> ---------------------------------------------------------
+      *> ACCUMULATE-SUMMARY-TOTALS rolls a flagged transaction into
+      *> the run totals and its per-location breakdown row.
+       ACCUMULATE-SUMMARY-TOTALS.
+           ADD 1 TO WS-COUNT-FLAGGED
+           ADD WS-AMOUNT-NUMERIC TO WS-TOTAL-FLAGGED-AMOUNT
+           PERFORM FIND-LOCATION-SUMMARY-ENTRY
+           ADD 1               TO WS-LOC-SUM-COUNT(WS-LOC-IDX)
+           ADD WS-AMOUNT-NUMERIC TO WS-LOC-SUM-AMOUNT(WS-LOC-IDX).
+
+      *> ---------------------------------------------------------
+      *> FIND-LOCATION-SUMMARY-ENTRY leaves WS-LOC-IDX pointing at
+      *> the row for WS-LOCATION, adding a new row if this is the
+      *> first time the location has been seen this run.
+       FIND-LOCATION-SUMMARY-ENTRY.
+           MOVE 'N' TO WS-LOC-FOUND-FLAG
+           MOVE 1   TO WS-LOC-IDX
+
+           PERFORM TEST-LOCATION-SUMMARY-ENTRY
+               UNTIL WS-LOC-FOUND OR WS-LOC-IDX > WS-LOC-SUMMARY-COUNT
+
+           IF NOT WS-LOC-FOUND
+               IF WS-LOC-SUMMARY-COUNT >= 100
+                   PERFORM ABEND-LOCATION-TABLE-FULL
+               END-IF
+               ADD 1 TO WS-LOC-SUMMARY-COUNT
+               MOVE WS-LOC-SUMMARY-COUNT TO WS-LOC-IDX
+               MOVE WS-LOCATION TO WS-LOC-SUM-LOCATION(WS-LOC-IDX)
+               MOVE ZERO TO WS-LOC-SUM-COUNT(WS-LOC-IDX)
+               MOVE ZERO TO WS-LOC-SUM-AMOUNT(WS-LOC-IDX)
+           END-IF.
+
+       TEST-LOCATION-SUMMARY-ENTRY.
+           IF WS-LOC-SUM-LOCATION(WS-LOC-IDX) = WS-LOCATION
+               SET WS-LOC-FOUND TO TRUE
+           ELSE
+               ADD 1 TO WS-LOC-IDX
+           END-IF.
+
+      *> ---------------------------------------------------------
+      *> ABEND-LOCATION-TABLE-FULL stops the job rather than write
+      *> past WS-LOC-SUMMARY-TABLE's 100-row limit when a run flags
+      *> transactions through more than 100 distinct locations.
+       ABEND-LOCATION-TABLE-FULL.
+           DISPLAY "FRAUDCHK - MORE THAN 100 DISTINCT LOCATIONS "
+                   "FLAGGED, WS-LOC-SUMMARY-TABLE IS FULL"
+           CLOSE INFILE OUTFILE REJECTS-FILE OFFCYCLE-FILE
+           STOP RUN RETURNING 16.
+
+      *> ---------------------------------------------------------
+      *> VALIDATE-TXN-RECORD checks the amount, date, and location
+      *> fields before CHECK-AND-WRITE trusts them.  The first
+      *> failure found wins; the record is rejected with that
+      *> reason rather than scored.
+       VALIDATE-TXN-RECORD.
+           SET WS-RECORD-VALID TO TRUE
+           MOVE SPACES TO WS-REJECT-REASON-CODE WS-REJECT-REASON-TEXT
+
+           PERFORM VALIDATE-AMOUNT-FIELD
+           IF WS-RECORD-VALID
+               PERFORM VALIDATE-DATE-FIELD
+           END-IF
+           IF WS-RECORD-VALID
+               PERFORM VALIDATE-LOCATION-FIELD
+           END-IF.
+
+       VALIDATE-AMOUNT-FIELD.
+           MOVE WS-AMOUNT-STRING TO WS-SCRUB-RAW
+           PERFORM SCRUB-AMOUNT-FIELD
+           IF WS-SCRUB-IS-INVALID
+               SET WS-RECORD-INVALID TO TRUE
+               MOVE "AMT " TO WS-REJECT-REASON-CODE
+               MOVE "AMOUNT NOT NUMERIC" TO WS-REJECT-REASON-TEXT
+           END-IF.
+
+      *> ---------------------------------------------------------
+      *> VALIDATE-DATE-FIELD checks WS-DATE is numeric, that MM and
+      *> DD fall in their calendar ranges, and that DD does not run
+      *> past the number of days MM actually has - catching dates
+      *> like 20260230 or 20260431 that a flat 1-31 DD check would
+      *> let through.  February's 29th day is only valid in a leap
+      *> year (DETERMINE-LEAP-YEAR).
+       VALIDATE-DATE-FIELD.
+           IF WS-DATE NOT NUMERIC
+               SET WS-RECORD-INVALID TO TRUE
+               MOVE "DTE " TO WS-REJECT-REASON-CODE
+               MOVE "DATE NOT NUMERIC" TO WS-REJECT-REASON-TEXT
+           ELSE
+               IF WS-DATE-MM < 1 OR WS-DATE-MM > 12
+                  OR WS-DATE-DD < 1 OR WS-DATE-DD > 31
+                   SET WS-RECORD-INVALID TO TRUE
+                   MOVE "DTE " TO WS-REJECT-REASON-CODE
+                   MOVE "INVALID YYYYMMDD DATE" TO WS-REJECT-REASON-TEXT
+               ELSE
+                   PERFORM DETERMINE-LEAP-YEAR
+                   MOVE WS-DAYS-IN-MONTH(WS-DATE-MM) TO WS-DATE-MAX-DAY
+                   IF WS-DATE-MM = 2 AND WS-IS-LEAP-YEAR
+                       MOVE 29 TO WS-DATE-MAX-DAY
+                   END-IF
+                   IF WS-DATE-DD > WS-DATE-MAX-DAY
+                       SET WS-RECORD-INVALID TO TRUE
+                       MOVE "DTE " TO WS-REJECT-REASON-CODE
+                       MOVE "INVALID YYYYMMDD DATE" TO WS-REJECT-REASON-TEXT
+                   END-IF
+               END-IF
+           END-IF.
+
+      *> ---------------------------------------------------------
+      *> DETERMINE-LEAP-YEAR sets WS-LEAP-FLAG for WS-DATE-YYYY using
+      *> the standard Gregorian rule - divisible by 400 is a leap
+      *> year, otherwise divisible by 100 is not, otherwise divisible
+      *> by 4 is.
+       DETERMINE-LEAP-YEAR.
+           MOVE 'N' TO WS-LEAP-FLAG
+           DIVIDE WS-DATE-YYYY BY 400
+               GIVING WS-DATE-DIV-RESULT REMAINDER WS-YEAR-REMAINDER
+           IF WS-YEAR-REMAINDER = 0
+               MOVE 'Y' TO WS-LEAP-FLAG
+           ELSE
+               DIVIDE WS-DATE-YYYY BY 100
+                   GIVING WS-DATE-DIV-RESULT REMAINDER WS-YEAR-REMAINDER
+               IF WS-YEAR-REMAINDER NOT = 0
+                   DIVIDE WS-DATE-YYYY BY 4
+                       GIVING WS-DATE-DIV-RESULT REMAINDER WS-YEAR-REMAINDER
+                   IF WS-YEAR-REMAINDER = 0
+                       MOVE 'Y' TO WS-LEAP-FLAG
+                   END-IF
+               END-IF
+           END-IF.
+
+       VALIDATE-LOCATION-FIELD.
+           IF WS-LOCATION = SPACES
+               SET WS-RECORD-INVALID TO TRUE
+               MOVE "LOC " TO WS-REJECT-REASON-CODE
+               MOVE "LOCATION BLANK" TO WS-REJECT-REASON-TEXT
+           END-IF.
+
+       WRITE-REJECT-RECORD.
+           STRING WS-TRANS-ID         DELIMITED BY SIZE
+                  " "                 DELIMITED BY SIZE
+                  WS-REJECT-REASON-CODE DELIMITED BY SIZE
+                  " "                 DELIMITED BY SIZE
+                  WS-REJECT-REASON-TEXT DELIMITED BY SIZE
+                  " "                 DELIMITED BY SIZE
+                  IN-RECORD           DELIMITED BY SIZE
+                  INTO REJECT-RECORD
+           END-STRING
+           WRITE REJECT-RECORD.
+
+      *> ---------------------------------------------------------
+      *> WRITE-OFFCYCLE-RECORD sends a validated transaction dated
+      *> other than WS-PROCESSING-DATE to FRAUD.OFFCYCLE.txt instead
+      *> of scoring it, so a rerun or a late-arriving prior-day batch
+      *> never blends into the current day's output file.
+       WRITE-OFFCYCLE-RECORD.
+           MOVE IN-RECORD TO OFFCYCLE-RECORD
+           WRITE OFFCYCLE-RECORD.
+
+      *> ---------------------------------------------------------
+      *> DETERMINE-THRESHOLD-ACTION scores WS-AMOUNT-NUMERIC against
+      *> a location override from FRAUD.RISKLOC.txt when WS-LOCATION
+      *> starts with a listed prefix, otherwise against the global
+      *> tier table.  SPACES means the transaction did not trip
+      *> anything.
+       DETERMINE-THRESHOLD-ACTION.
+           MOVE SPACES TO WS-ACTION-CODE
+           PERFORM FIND-LOCATION-RISK-OVERRIDE
+
+           IF WS-RISKLOC-FOUND
+               PERFORM DETERMINE-ACTION-FROM-OVERRIDE
+           ELSE
+               PERFORM DETERMINE-ACTION-FROM-GLOBAL-TABLE
+           END-IF.
+
+      *> ---------------------------------------------------------
+      *> FIND-LOCATION-RISK-OVERRIDE leaves WS-RISKLOC-IDX pointing
+      *> at the matching FRAUD.RISKLOC.txt row, if any, for the
+      *> current WS-LOCATION.
+       FIND-LOCATION-RISK-OVERRIDE.
+           MOVE 'N' TO WS-RISKLOC-FOUND-FLAG
+           MOVE 1   TO WS-RISKLOC-IDX
+
+           PERFORM TEST-RISKLOC-ENTRY
+               UNTIL WS-RISKLOC-FOUND OR WS-RISKLOC-IDX > WS-RISKLOC-COUNT.
+
+       TEST-RISKLOC-ENTRY.
+           IF WS-LOCATION(1:5) = WS-RISKLOC-PREFIX(WS-RISKLOC-IDX)
+               SET WS-RISKLOC-FOUND TO TRUE
+           ELSE
+               ADD 1 TO WS-RISKLOC-IDX
+           END-IF.
+
+       DETERMINE-ACTION-FROM-OVERRIDE.
+           IF WS-AMOUNT-NUMERIC >= WS-RISKLOC-BLOCK(WS-RISKLOC-IDX)
+               MOVE "BLOCK   " TO WS-ACTION-CODE
+           ELSE
+               IF WS-AMOUNT-NUMERIC >= WS-RISKLOC-REVIEW(WS-RISKLOC-IDX)
+                   MOVE "REVIEW  " TO WS-ACTION-CODE
+               END-IF
+           END-IF.
+
+       DETERMINE-ACTION-FROM-GLOBAL-TABLE.
+           MOVE 1 TO WS-THR-IDX
+
+           PERFORM TEST-THRESHOLD-ENTRY
+               UNTIL WS-THR-IDX > WS-THRESHOLD-COUNT.
+
+       TEST-THRESHOLD-ENTRY.
+           IF WS-AMOUNT-NUMERIC >= WS-THR-AMOUNT(WS-THR-IDX)
+               MOVE WS-THR-ACTION(WS-THR-IDX) TO WS-ACTION-CODE
+           END-IF
+           ADD 1 TO WS-THR-IDX.
+
+      *> ---------------------------------------------------------
+      *> CLEAN-AMOUNT only runs once VALIDATE-AMOUNT-FIELD has
+      *> already accepted the field, so the scrub below should
+      *> always come back valid - it is reworked here all the same
+      *> so CLEAN-AMOUNT stays the single place WS-AMOUNT-NUMERIC
+      *> is set from WS-AMOUNT-STRING.
+       CLEAN-AMOUNT.
+           MOVE WS-AMOUNT-STRING TO WS-SCRUB-RAW
+           PERFORM SCRUB-AMOUNT-FIELD
+           IF WS-SCRUB-IS-VALID
+               MOVE WS-SCRUB-NUMERIC TO WS-AMOUNT-NUMERIC
+           ELSE
+               MOVE ZERO TO WS-AMOUNT-NUMERIC
+           END-IF.
+
+      *> ---------------------------------------------------------
+      *> SCRUB-AMOUNT-FIELD / SCRUB-ONE-CHARACTER (AMTPARSE.cpy) -
+      *> also used by FRDPATRN, see AMTSCRUB.cpy.
+           COPY AMTPARSE.
+
+      *> ---------------------------------------------------------
+      *> WRITE-SUMMARY-REPORT produces FRAUD.SUMMARY.RPT once the
+      *> run is complete - how many transactions were read, how
+      *> many were flagged and for how much, and a breakdown of
+      *> the flagged amount by WS-LOCATION.
+       WRITE-SUMMARY-REPORT.
+           OPEN OUTPUT SUMMARY-FILE
+
+           MOVE "FRAUDCHK RUN SUMMARY" TO SUMMARY-LINE
+           WRITE SUMMARY-LINE
+           MOVE SPACES TO SUMMARY-LINE
+           WRITE SUMMARY-LINE
+
+           MOVE WS-COUNT-READ TO WS-SUM-READ-OUT
+           STRING "TRANSACTIONS READ . . . . : " DELIMITED BY SIZE
+                  WS-SUM-READ-OUT                DELIMITED BY SIZE
+                  INTO SUMMARY-LINE
+           END-STRING
+           WRITE SUMMARY-LINE
+
+           MOVE WS-COUNT-FLAGGED TO WS-SUM-FLAGGED-OUT
+           STRING "TRANSACTIONS FLAGGED . . . : " DELIMITED BY SIZE
+                  WS-SUM-FLAGGED-OUT              DELIMITED BY SIZE
+                  INTO SUMMARY-LINE
+           END-STRING
+           WRITE SUMMARY-LINE
+
+           MOVE WS-TOTAL-FLAGGED-AMOUNT TO WS-SUM-TOTAL-OUT
+           STRING "TOTAL FLAGGED AMOUNT . . . : " DELIMITED BY SIZE
+                  WS-SUM-TOTAL-OUT                DELIMITED BY SIZE
+                  INTO SUMMARY-LINE
+           END-STRING
+           WRITE SUMMARY-LINE
+
+           MOVE SPACES TO SUMMARY-LINE
+           WRITE SUMMARY-LINE
+           MOVE "BREAKDOWN BY LOCATION" TO SUMMARY-LINE
+           WRITE SUMMARY-LINE
+
+           MOVE 1 TO WS-LOC-IDX
+           PERFORM WRITE-LOCATION-SUMMARY-LINE
+               UNTIL WS-LOC-IDX > WS-LOC-SUMMARY-COUNT
+
+           CLOSE SUMMARY-FILE.
+
+       WRITE-LOCATION-SUMMARY-LINE.
+           MOVE WS-LOC-SUM-LOCATION(WS-LOC-IDX) TO WS-SUM-LOC-OUT
+           MOVE WS-LOC-SUM-COUNT(WS-LOC-IDX)    TO WS-SUM-COUNT-OUT
+           MOVE WS-LOC-SUM-AMOUNT(WS-LOC-IDX)   TO WS-SUM-AMOUNT-OUT
+           MOVE WS-SUMMARY-DETAIL-LINE TO SUMMARY-LINE
+           WRITE SUMMARY-LINE
+           ADD 1 TO WS-LOC-IDX.
