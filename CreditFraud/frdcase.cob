@@ -0,0 +1,130 @@
+IDENTIFICATION DIVISION.
+       PROGRAM-ID. FRDCASE.
+
+      *> Modification History
+      *> ------------------------------------------------------------
+      *> 2026-08-09  New program.  Case-disposition maintenance
+      *>             utility for transactions FRAUDCHK wrote to
+      *>             FRAUD.OUTPUT.txt - an analyst keys in a
+      *>             disposition per transaction and it is appended
+      *>             to FRAUD.CASE.txt as a permanent audit trail.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CASE-INFILE ASSIGN TO 'FRAUD.OUTPUT.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CASE-FILE ASSIGN TO 'FRAUD.CASE.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CASE-INFILE.
+       01  CASE-IN-RECORD         PIC X(90).
+
+       FD  CASE-FILE.
+       01  CASE-OUT-RECORD        PIC X(50).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CASE-TRANS-ID       PIC X(10).
+
+       01  EOF-FLAG               PIC X VALUE 'N'.
+           88  END-OF-FILE        VALUE 'Y'.
+           88  NOT-END-OF-FILE    VALUE 'N'.
+
+       01  WS-QUIT-FLAG           PIC X VALUE 'N'.
+           88  WS-ANALYST-QUIT    VALUE 'Y'.
+
+       01  WS-CONSOLE-RESPONSE    PIC X(14).
+
+       01  WS-DISPOSITION         PIC X(14).
+           88  WS-DISPOSITION-CONFIRMED      VALUE "CONFIRMED".
+           88  WS-DISPOSITION-FALSE-POSITIVE VALUE "FALSE-POSITIVE".
+           88  WS-DISPOSITION-PENDING        VALUE "PENDING".
+           88  WS-DISPOSITION-SKIP           VALUE "SKIP".
+           88  WS-DISPOSITION-DONE           VALUE "DONE".
+           88  WS-DISPOSITION-VALID          VALUES "CONFIRMED"
+                                                     "FALSE-POSITIVE"
+                                                     "PENDING".
+
+       01  WS-ANALYST-ID          PIC X(8).
+
+       01  WS-RAW-TIME            PIC 9(8).
+
+       01  WS-TIMESTAMP.
+           05  WS-TIMESTAMP-DATE  PIC 9(8).
+           05  WS-TIMESTAMP-TIME  PIC 9(6).
+
+       01  WS-CASE-FIELDS.
+           05  WS-OUT-TRANS-ID    PIC X(10).
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  WS-OUT-DISPOSITION PIC X(14).
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  WS-OUT-ANALYST-ID  PIC X(08).
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  WS-OUT-TIMESTAMP   PIC X(14).
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           OPEN INPUT CASE-INFILE
+           OPEN EXTEND CASE-FILE
+
+           PERFORM UNTIL END-OF-FILE OR WS-ANALYST-QUIT
+               READ CASE-INFILE
+                   AT END
+                       SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       PERFORM PROCESS-ONE-CASE
+               END-READ
+           END-PERFORM
+
+           CLOSE CASE-INFILE CASE-FILE
+           STOP RUN.
+
+      *> ---------------------------------------------------------
+      *> PROCESS-ONE-CASE shows the analyst a flagged transaction
+      *> and records the disposition they key in.  Entering SKIP
+      *> leaves the transaction undispositioned for now; entering
+      *> DONE ends the session without touching the rest of the
+      *> file.
+       PROCESS-ONE-CASE.
+           MOVE CASE-IN-RECORD(1:10) TO WS-CASE-TRANS-ID
+
+           DISPLAY " "
+           DISPLAY "TRANSACTION: " CASE-IN-RECORD
+           PERFORM PROMPT-FOR-DISPOSITION
+
+           IF WS-DISPOSITION-DONE
+               SET WS-ANALYST-QUIT TO TRUE
+           ELSE
+               IF WS-DISPOSITION-VALID
+                   PERFORM PROMPT-FOR-ANALYST-ID
+                   PERFORM STAMP-CASE-TIMESTAMP
+                   PERFORM WRITE-CASE-RECORD
+               END-IF
+           END-IF.
+
+       PROMPT-FOR-DISPOSITION.
+           DISPLAY "DISPOSITION (CONFIRMED/FALSE-POSITIVE/PENDING/"
+                   "SKIP/DONE): " WITH NO ADVANCING
+           ACCEPT WS-CONSOLE-RESPONSE FROM CONSOLE
+           MOVE WS-CONSOLE-RESPONSE TO WS-DISPOSITION.
+
+       PROMPT-FOR-ANALYST-ID.
+           DISPLAY "ANALYST ID: " WITH NO ADVANCING
+           ACCEPT WS-ANALYST-ID FROM CONSOLE.
+
+       STAMP-CASE-TIMESTAMP.
+           ACCEPT WS-TIMESTAMP-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RAW-TIME FROM TIME
+           MOVE WS-RAW-TIME(1:6) TO WS-TIMESTAMP-TIME.
+
+       WRITE-CASE-RECORD.
+           MOVE WS-CASE-TRANS-ID TO WS-OUT-TRANS-ID
+           MOVE WS-DISPOSITION   TO WS-OUT-DISPOSITION
+           MOVE WS-ANALYST-ID    TO WS-OUT-ANALYST-ID
+           MOVE WS-TIMESTAMP     TO WS-OUT-TIMESTAMP
+           MOVE WS-CASE-FIELDS   TO CASE-OUT-RECORD
+           WRITE CASE-OUT-RECORD.
