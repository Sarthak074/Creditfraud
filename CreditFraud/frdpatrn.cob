@@ -0,0 +1,226 @@
+IDENTIFICATION DIVISION.
+       PROGRAM-ID. FRDPATRN.
+
+      *> Modification History
+      *> ------------------------------------------------------------
+      *> 2026-08-09  New program.  Companion batch step to FRAUDCHK
+      *>             that sorts FRAUD.INPUT.txt by location and date
+      *>             and control-breaks on location to catch
+      *>             structuring - several transactions under the
+      *>             single-record threshold that add up to a
+      *>             flaggable amount in the same day.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INFILE ASSIGN TO 'FRAUD.INPUT.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORK-FILE ASSIGN TO 'FRAUD.PATTERN.SORTWORK.tmp'.
+           SELECT SORTED-FILE ASSIGN TO 'FRAUD.PATTERN.SORTED.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT THRESHOLD-FILE ASSIGN TO 'FRAUD.THRESHOLD.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PATTERN-OUTFILE ASSIGN TO 'FRAUD.PATTERN.OUTPUT.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  INFILE.
+       01  IN-RECORD              PIC X(80).
+
+       SD  SORT-WORK-FILE.
+           COPY TXNREC.
+
+       FD  SORTED-FILE.
+       01  SORTED-RECORD          PIC X(80).
+
+       FD  THRESHOLD-FILE.
+       01  THR-RECORD             PIC X(40).
+
+      *> ---------------------------------------------------------
+      *> THR-RECORD-NUM overlays the AMOUNT(11) field with a numeric
+      *> picture instead of pulling it out as a substring - a MOVE
+      *> of an alphanumeric substring into a numeric receiver follows
+      *> alphanumeric MOVE rules and does not respect AMOUNT's
+      *> implied 2 decimal places the way a numeric-to-numeric MOVE
+      *> does.
+       01  THR-RECORD-NUM REDEFINES THR-RECORD.
+           05  FILLER                 PIC X(10).
+           05  THR-AMOUNT-NUM         PIC 9(9)V99.
+           05  FILLER                 PIC X(19).
+
+       FD  PATTERN-OUTFILE.
+       01  PATTERN-RECORD         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SORTED-TXN-RECORD.
+           05  WS-SORTED-TRANS-ID     PIC X(10).
+           05  FILLER                 PIC X(01).
+           05  WS-SORTED-AMOUNT-STR   PIC X(15).
+           05  FILLER                 PIC X(01).
+           05  WS-SORTED-DATE         PIC X(08).
+           05  FILLER                 PIC X(01).
+           05  WS-SORTED-LOCATION     PIC X(20).
+           05  FILLER                 PIC X(24).
+
+       01  WS-AMOUNT-NUMERIC      PIC S9(9)V99 COMP-3.
+
+      *> ---------------------------------------------------------
+      *> SCRUB-AMOUNT-FIELD working storage (AMTSCRUB.cpy), shared
+      *> with FRAUDCHK so both programs reading FRAUD.INPUT.txt
+      *> agree on what "numeric" means for an amount - thousands
+      *> separators, currency symbols, and a leading or trailing
+      *> minus sign for a reversal or refund.
+           COPY AMTSCRUB.
+
+       01  EOF-FLAG               PIC X VALUE 'N'.
+           88  END-OF-SORTED-FILE VALUE 'Y'.
+           88  NOT-END-OF-SORTED  VALUE 'N'.
+
+      *> ---------------------------------------------------------
+      *> Aggregate threshold - the REVIEW tier of FRAUD.THRESHOLD.txt
+      *> doubles as the velocity-flag cutoff for a day's worth of
+      *> transactions through one location.  REVIEW, not BLOCK, is
+      *> used because it is the lower, more sensitive cutoff - several
+      *> transactions that individually stay under BLOCK can still add
+      *> up past REVIEW, and that is exactly the structuring pattern
+      *> this control break exists to catch.
+       01  WS-THRESHOLD-EOF-FLAG  PIC X VALUE 'N'.
+           88  WS-THRESHOLD-EOF   VALUE 'Y'.
+       01  WS-AGGREGATE-THRESHOLD PIC 9(9)V99 VALUE 100000.00.
+
+      *> ---------------------------------------------------------
+      *> Control-break accumulators.
+       01  WS-FIRST-RECORD-FLAG   PIC X VALUE 'Y'.
+           88  WS-FIRST-RECORD    VALUE 'Y'.
+
+       01  WS-BREAK-LOCATION      PIC X(20).
+       01  WS-BREAK-DATE          PIC X(08).
+       01  WS-GROUP-TOTAL         PIC S9(9)V99 COMP-3 VALUE ZERO.
+       01  WS-GROUP-COUNT         PIC 9(5)    COMP-3 VALUE ZERO.
+
+       01  WS-PATTERN-FIELDS.
+           05  WS-PAT-LOCATION    PIC X(20).
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  WS-PAT-DATE        PIC X(08).
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  WS-PAT-COUNT       PIC ZZZZ9.
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  WS-PAT-TOTAL       PIC ZZZZZZZZ9.99.
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  WS-PAT-TAG         PIC X(14) VALUE "VELOCITY FLAG".
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           PERFORM LOAD-AGGREGATE-THRESHOLD
+
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY WS-LOCATION WS-DATE
+               USING INFILE
+               GIVING SORTED-FILE
+
+           PERFORM PROCESS-SORTED-FILE
+
+           STOP RUN.
+
+       LOAD-AGGREGATE-THRESHOLD.
+           SET WS-THRESHOLD-EOF-FLAG TO 'N'
+           OPEN INPUT THRESHOLD-FILE
+           PERFORM LOAD-AGGREGATE-ENTRY UNTIL WS-THRESHOLD-EOF
+           CLOSE THRESHOLD-FILE.
+
+       LOAD-AGGREGATE-ENTRY.
+           READ THRESHOLD-FILE
+               AT END
+                   SET WS-THRESHOLD-EOF TO TRUE
+               NOT AT END
+                   IF THR-RECORD(3:8) = "REVIEW  "
+                       MOVE THR-AMOUNT-NUM TO WS-AGGREGATE-THRESHOLD
+                   END-IF
+           END-READ.
+
+       PROCESS-SORTED-FILE.
+           OPEN INPUT SORTED-FILE
+                OUTPUT PATTERN-OUTFILE
+
+           PERFORM READ-AND-BREAK UNTIL END-OF-SORTED-FILE
+
+      *> flush the last open group once the file is exhausted
+           IF NOT WS-FIRST-RECORD
+               PERFORM EVALUATE-GROUP
+           END-IF
+
+           CLOSE SORTED-FILE PATTERN-OUTFILE.
+
+       READ-AND-BREAK.
+           READ SORTED-FILE
+               AT END
+                   SET END-OF-SORTED-FILE TO TRUE
+               NOT AT END
+                   PERFORM APPLY-CONTROL-BREAK
+           END-READ.
+
+       APPLY-CONTROL-BREAK.
+           MOVE SORTED-RECORD TO WS-SORTED-TXN-RECORD
+
+           IF WS-SORTED-TXN-RECORD(1:3) = "TXN"
+               IF WS-FIRST-RECORD
+                   PERFORM START-NEW-GROUP
+               ELSE
+                   IF WS-SORTED-LOCATION NOT = WS-BREAK-LOCATION
+                      OR WS-SORTED-DATE NOT = WS-BREAK-DATE
+                       PERFORM EVALUATE-GROUP
+                       PERFORM START-NEW-GROUP
+                   END-IF
+               END-IF
+
+               PERFORM CLEAN-SORTED-AMOUNT
+               ADD WS-AMOUNT-NUMERIC TO WS-GROUP-TOTAL
+               ADD 1 TO WS-GROUP-COUNT
+           END-IF.
+
+       START-NEW-GROUP.
+           MOVE 'N' TO WS-FIRST-RECORD-FLAG
+           MOVE WS-SORTED-LOCATION TO WS-BREAK-LOCATION
+           MOVE WS-SORTED-DATE     TO WS-BREAK-DATE
+           MOVE ZERO TO WS-GROUP-TOTAL
+           MOVE ZERO TO WS-GROUP-COUNT.
+
+      *> ---------------------------------------------------------
+      *> CLEAN-SORTED-AMOUNT hands WS-SORTED-AMOUNT-STR to the
+      *> shared SCRUB-AMOUNT-FIELD paragraph (AMTPARSE.cpy) - the
+      *> same one FRAUDCHK uses on this same file - rather than
+      *> parsing it again here with its own UNSTRING/NUMVAL logic.
+      *> An amount that does not scrub clean is treated as zero, so
+      *> it neither inflates nor deflates the group total; FRAUDCHK
+      *> is what rejects it outright.
+       CLEAN-SORTED-AMOUNT.
+           MOVE WS-SORTED-AMOUNT-STR TO WS-SCRUB-RAW
+           PERFORM SCRUB-AMOUNT-FIELD
+           IF WS-SCRUB-IS-VALID
+               MOVE WS-SCRUB-NUMERIC TO WS-AMOUNT-NUMERIC
+           ELSE
+               MOVE ZERO TO WS-AMOUNT-NUMERIC
+           END-IF.
+
+      *> ---------------------------------------------------------
+      *> SCRUB-AMOUNT-FIELD / SCRUB-ONE-CHARACTER (AMTPARSE.cpy) -
+      *> shared with FRAUDCHK, see AMTSCRUB.cpy.
+           COPY AMTPARSE.
+
+      *> ---------------------------------------------------------
+      *> EVALUATE-GROUP fires when a location/date group has more
+      *> than one transaction and the combined amount breaks the
+      *> aggregate threshold - structuring that no single record
+      *> would have tripped on its own.
+       EVALUATE-GROUP.
+           IF WS-GROUP-COUNT > 1 AND WS-GROUP-TOTAL > WS-AGGREGATE-THRESHOLD
+               MOVE WS-BREAK-LOCATION TO WS-PAT-LOCATION
+               MOVE WS-BREAK-DATE     TO WS-PAT-DATE
+               MOVE WS-GROUP-COUNT    TO WS-PAT-COUNT
+               MOVE WS-GROUP-TOTAL    TO WS-PAT-TOTAL
+               MOVE WS-PATTERN-FIELDS TO PATTERN-RECORD
+               WRITE PATTERN-RECORD
+           END-IF.
